@@ -0,0 +1,271 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    NITERPT.
+000120 AUTHOR.        D.OKAFOR.
+000130 INSTALLATION.  DISTRIBUTION - APPLICATIONS.
+000140 DATE-WRITTEN.  2024-12-20.
+000150 DATE-COMPILED.
+000160 
+000170*****************************************************************
+000180* NITERPT
+000190*
+000200* FINAL STEP OF THE NIGHTLY ROUTE JOB. READS THE RUNCTL AUDIT
+000210* TRAIL LEFT BY BINCODE AND MAXSPAN AND PRODUCES ONE COMBINED
+000220* CONTROL REPORT FOR OPERATIONS - RECORD COUNTS AND COMPLETION
+000230* CODE FOR EACH STEP, PLUS THE MAXSPAN DETAIL (WINNING PAIR AND
+000240* SPAN) COPIED FORWARD FROM ITS OWN REPORT - SO OPS HAS ONE
+000250* REPORT TO REVIEW INSTEAD OF HUNTING THROUGH EACH STEP'S OUTPUT.
+000260*
+000270* MODIFICATION HISTORY
+000280* DATE       INIT DESCRIPTION
+000290* ---------- ---- ------------------------------------------------
+000300* 2024-12-20 DPO  ORIGINAL PROGRAM.
+000305* 2024-12-27 DPO  DROPPED THE LOCMAINT LINE - LOCMAINT IS NOT A
+000306*                 STEP IN THIS JOB AND DOES NOT WRITE TO THIS
+000307*                 RUN'S RUNCTL DATASET, SO IT ALWAYS SHOWED UP
+000308*                 WITH ALL COUNTS AT ZERO. ANY JOB NAME OTHER
+000309*                 THAN BINCODE OR MAXSPAN IS NOW IGNORED. ALSO
+000310*                 NOW TRACKS WHETHER EACH STEP'S START RECORD
+000311*                 WAS EVER FOLLOWED BY A MATCHING END RECORD, AND
+000312*                 FLAGS THE STEP LINE WHEN IT WASN'T, SO AN ABEND
+000313*                 PARTWAY THROUGH A STEP DOESN'T LOOK THE SAME AS
+000314*                 A STEP THAT RAN CLEAN WITH NOTHING TO DO.
+000315*****************************************************************
+000320 
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.   IBM-370.
+000360 OBJECT-COMPUTER.   IBM-370.
+000370 
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT RUNCTL-FILE      ASSIGN TO RUNCTL
+000410                              ORGANIZATION IS SEQUENTIAL.
+000420 
+000430     SELECT SPAN-DETAIL-FILE ASSIGN TO SPANRPT
+000440                              ORGANIZATION IS SEQUENTIAL
+000445                              FILE STATUS IS WS-SPAN-OPEN-STATUS.
+000450 
+000460     SELECT COMBINED-FILE    ASSIGN TO NITERPT
+000470                              ORGANIZATION IS SEQUENTIAL.
+000480 
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  RUNCTL-FILE.
+000520     COPY "runctl.cpy".
+000530 
+000540 FD  SPAN-DETAIL-FILE.
+000550 01  SPAN-DETAIL-RECORD          PIC X(132).
+000560 
+000570 FD  COMBINED-FILE.
+000580 01  COMBINED-RECORD             PIC X(132).
+000590 
+000600 WORKING-STORAGE SECTION.
+000610 01  WS-SWITCHES.
+000620     05  WS-RUNCTL-EOF-SW        PIC X(01) VALUE "N".
+000630         88  WS-RUNCTL-EOF                 VALUE "Y".
+000640     05  WS-SPAN-EOF-SW          PIC X(01) VALUE "N".
+000650         88  WS-SPAN-EOF                   VALUE "Y".
+000652     05  WS-BC-STARTED-SW        PIC X(01) VALUE "N".
+000653         88  WS-BC-STARTED                 VALUE "Y".
+000654     05  WS-BC-ENDED-SW          PIC X(01) VALUE "N".
+000655         88  WS-BC-ENDED                   VALUE "Y".
+000656     05  WS-MS-STARTED-SW        PIC X(01) VALUE "N".
+000657         88  WS-MS-STARTED                 VALUE "Y".
+000658     05  WS-MS-ENDED-SW          PIC X(01) VALUE "N".
+000659         88  WS-MS-ENDED                   VALUE "Y".
+000660     05  WS-SPAN-OPEN-SW         PIC X(01) VALUE "N".
+000661         88  WS-SPAN-OPEN-FAILED           VALUE "Y".
+000662 01  WS-SPAN-OPEN-STATUS         PIC X(02).
+000665
+000670 01  WS-JOB-TOTALS.
+000680     05  WS-BINCODE-TOTALS.
+000690         10  WS-BC-INPUT         PIC 9(09) VALUE ZEROES.
+000700         10  WS-BC-OUTPUT        PIC 9(09) VALUE ZEROES.
+000710         10  WS-BC-REJECT        PIC 9(09) VALUE ZEROES.
+000720         10  WS-BC-CC            PIC 9(04) VALUE ZEROES.
+000730     05  WS-MAXSPAN-TOTALS.
+000740         10  WS-MS-INPUT         PIC 9(09) VALUE ZEROES.
+000750         10  WS-MS-OUTPUT        PIC 9(09) VALUE ZEROES.
+000760         10  WS-MS-REJECT        PIC 9(09) VALUE ZEROES.
+000770         10  WS-MS-CC            PIC 9(04) VALUE ZEROES.
+000830
+000840 01  WS-DATE-TIME.
+000850     05  WS-CURRENT-DATE         PIC 9(08).
+000860 
+000870 01  RPT-HDR-1.
+000880     05  FILLER      PIC X(40) VALUE
+000890         "NIGHTLY ROUTE JOB - COMBINED CONTROL RPT".
+000900     05  FILLER      PIC X(92) VALUE SPACES.
+000910 
+000920 01  RPT-HDR-2.
+000930     05  FILLER      PIC X(05) VALUE "DATE ".
+000940     05  RPT-HDR-DATE PIC 9(08).
+000950     05  FILLER      PIC X(119) VALUE SPACES.
+000960 
+000970 01  RPT-HDR-3.
+000980     05  FILLER      PIC X(132) VALUE ALL "-".
+000990 
+001000 01  RPT-STEP-LINE.
+001010     05  RPT-STEP-NAME   PIC X(10).
+001020     05  FILLER          PIC X(02) VALUE SPACES.
+001030     05  FILLER          PIC X(08) VALUE "INPUT - ".
+001040     05  RPT-STEP-INPUT  PIC ZZZ,ZZZ,ZZ9.
+001050     05  FILLER          PIC X(02) VALUE SPACES.
+001060     05  FILLER          PIC X(09) VALUE "OUTPUT - ".
+001070     05  RPT-STEP-OUTPUT PIC ZZZ,ZZZ,ZZ9.
+001080     05  FILLER          PIC X(02) VALUE SPACES.
+001090     05  FILLER          PIC X(09) VALUE "REJECT - ".
+001100     05  RPT-STEP-REJECT PIC ZZZ,ZZZ,ZZ9.
+001110     05  FILLER          PIC X(02) VALUE SPACES.
+001120     05  FILLER          PIC X(04) VALUE "CC -".
+001130     05  RPT-STEP-CC     PIC ZZZ9.
+001135     05  FILLER          PIC X(02) VALUE SPACES.
+001136     05  RPT-STEP-STATUS PIC X(18).
+001137     05  FILLER          PIC X(27) VALUE SPACES.
+001150 
+001160 01  RPT-DETAIL-HDR.
+001170     05  FILLER      PIC X(30) VALUE
+001180         "MAXSPAN DETAIL FROM SPANRPT -".
+001190     05  FILLER      PIC X(102) VALUE SPACES.
+001195
+001196 01  RPT-NO-SPANRPT-LINE.
+001197     05  FILLER      PIC X(30) VALUE
+001198         "SPANRPT NOT AVAILABLE - ".
+001199     05  RPT-NO-SPANRPT-STATUS PIC X(02).
+001200     05  FILLER      PIC X(100) VALUE SPACES.
+001201
+001210 PROCEDURE DIVISION.
+001220 
+001230 0000-MAINLINE.
+001240     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001250     PERFORM 2000-READ-RUNCTL THRU 2000-EXIT.
+001260     PERFORM 3000-WRITE-SUMMARY THRU 3000-EXIT.
+001265     IF WS-SPAN-OPEN-FAILED
+001266         PERFORM 4300-NO-SPAN-DETAIL THRU 4300-EXIT
+001267     ELSE
+001270         PERFORM 4000-COPY-SPAN-DETAIL THRU 4000-EXIT
+001271     END-IF.
+001280     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001290     STOP RUN.
+001300
+001310 1000-INITIALIZE.
+001320     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001330     OPEN INPUT  RUNCTL-FILE.
+001335     OPEN INPUT  SPAN-DETAIL-FILE.
+001336     IF WS-SPAN-OPEN-STATUS NOT = "00"
+001337         SET WS-SPAN-OPEN-FAILED TO TRUE
+001338     END-IF.
+001350     OPEN OUTPUT COMBINED-FILE.
+001360 1000-EXIT.
+001370     EXIT.
+001380 
+001390 2000-READ-RUNCTL.
+001400     PERFORM 2100-READ-ONE-RUNCTL THRU 2100-EXIT.
+001410     PERFORM 2200-ACCUMULATE-RUNCTL THRU 2200-EXIT
+001420         UNTIL WS-RUNCTL-EOF.
+001430 2000-EXIT.
+001440     EXIT.
+001450 
+001460 2100-READ-ONE-RUNCTL.
+001470     READ RUNCTL-FILE
+001480         AT END
+001490             SET WS-RUNCTL-EOF TO TRUE
+001500     END-READ.
+001510 2100-EXIT.
+001520     EXIT.
+001530 
+001540 2200-ACCUMULATE-RUNCTL.
+001545     EVALUATE TRUE
+001546         WHEN RUNCTL-JOB-NAME = "BINCODE" AND RUNCTL-EVENT-START
+001547             SET WS-BC-STARTED TO TRUE
+001548         WHEN RUNCTL-JOB-NAME = "BINCODE" AND RUNCTL-EVENT-END
+001549             SET WS-BC-ENDED TO TRUE
+001580             MOVE RUNCTL-INPUT-COUNT  TO WS-BC-INPUT
+001590             MOVE RUNCTL-OUTPUT-COUNT TO WS-BC-OUTPUT
+001600             MOVE RUNCTL-REJECT-COUNT TO WS-BC-REJECT
+001610             MOVE RUNCTL-COMPLETION-CODE TO WS-BC-CC
+001615         WHEN RUNCTL-JOB-NAME = "MAXSPAN" AND RUNCTL-EVENT-START
+001616             SET WS-MS-STARTED TO TRUE
+001617         WHEN RUNCTL-JOB-NAME = "MAXSPAN" AND RUNCTL-EVENT-END
+001618             SET WS-MS-ENDED TO TRUE
+001630             MOVE RUNCTL-INPUT-COUNT  TO WS-MS-INPUT
+001640             MOVE RUNCTL-OUTPUT-COUNT TO WS-MS-OUTPUT
+001650             MOVE RUNCTL-REJECT-COUNT TO WS-MS-REJECT
+001660             MOVE RUNCTL-COMPLETION-CODE TO WS-MS-CC
+001720         WHEN OTHER
+001721             CONTINUE
+001722     END-EVALUATE.
+001740     PERFORM 2100-READ-ONE-RUNCTL THRU 2100-EXIT.
+001750 2200-EXIT.
+001760     EXIT.
+001770 
+001780 3000-WRITE-SUMMARY.
+001790     MOVE WS-CURRENT-DATE TO RPT-HDR-DATE.
+001800     WRITE COMBINED-RECORD FROM RPT-HDR-1.
+001810     WRITE COMBINED-RECORD FROM RPT-HDR-2.
+001820     WRITE COMBINED-RECORD FROM RPT-HDR-3.
+001830
+001840     MOVE "BINCODE"    TO RPT-STEP-NAME.
+001850     MOVE WS-BC-INPUT  TO RPT-STEP-INPUT.
+001860     MOVE WS-BC-OUTPUT TO RPT-STEP-OUTPUT.
+001870     MOVE WS-BC-REJECT TO RPT-STEP-REJECT.
+001880     MOVE WS-BC-CC     TO RPT-STEP-CC.
+001885     IF WS-BC-STARTED AND NOT WS-BC-ENDED
+001886         MOVE "DID NOT COMPLETE" TO RPT-STEP-STATUS
+001887     ELSE
+001888         MOVE SPACES TO RPT-STEP-STATUS
+001889     END-IF.
+001890     WRITE COMBINED-RECORD FROM RPT-STEP-LINE.
+001900
+001910     MOVE "MAXSPAN"    TO RPT-STEP-NAME.
+001920     MOVE WS-MS-INPUT  TO RPT-STEP-INPUT.
+001930     MOVE WS-MS-OUTPUT TO RPT-STEP-OUTPUT.
+001940     MOVE WS-MS-REJECT TO RPT-STEP-REJECT.
+001950     MOVE WS-MS-CC     TO RPT-STEP-CC.
+001955     IF WS-MS-STARTED AND NOT WS-MS-ENDED
+001956         MOVE "DID NOT COMPLETE" TO RPT-STEP-STATUS
+001957     ELSE
+001958         MOVE SPACES TO RPT-STEP-STATUS
+001959     END-IF.
+001960     WRITE COMBINED-RECORD FROM RPT-STEP-LINE.
+001970
+002050     WRITE COMBINED-RECORD FROM RPT-HDR-3.
+002060     WRITE COMBINED-RECORD FROM RPT-DETAIL-HDR.
+002070 3000-EXIT.
+002080     EXIT.
+002090 
+002100 4000-COPY-SPAN-DETAIL.
+002110     PERFORM 4100-READ-SPAN THRU 4100-EXIT.
+002120     PERFORM 4200-COPY-ONE-LINE THRU 4200-EXIT
+002130         UNTIL WS-SPAN-EOF.
+002140 4000-EXIT.
+002150     EXIT.
+002160 
+002170 4100-READ-SPAN.
+002180     READ SPAN-DETAIL-FILE
+002190         AT END
+002200             SET WS-SPAN-EOF TO TRUE
+002210     END-READ.
+002220 4100-EXIT.
+002230     EXIT.
+002240 
+002250 4200-COPY-ONE-LINE.
+002260     WRITE COMBINED-RECORD FROM SPAN-DETAIL-RECORD.
+002270     PERFORM 4100-READ-SPAN THRU 4100-EXIT.
+002280 4200-EXIT.
+002290     EXIT.
+002295
+002296 4300-NO-SPAN-DETAIL.
+002297     MOVE WS-SPAN-OPEN-STATUS TO RPT-NO-SPANRPT-STATUS.
+002298     WRITE COMBINED-RECORD FROM RPT-NO-SPANRPT-LINE.
+002299 4300-EXIT.
+002300     EXIT.
+002301
+002310 9000-TERMINATE.
+002320     CLOSE RUNCTL-FILE
+002340           COMBINED-FILE.
+002341     IF NOT WS-SPAN-OPEN-FAILED
+002342         CLOSE SPAN-DETAIL-FILE
+002343     END-IF.
+002350 9000-EXIT.
+002360     EXIT.
