@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110* CONVFACT.CPY
+000120*
+000130* DISTANCE-UNIT CONVERSION FACTORS. THE X/Y GRID USED BY THE
+000140* LOCATION MASTER IS IN MILES; THESE FACTORS LET A REPORT ALSO
+000150* SHOW THE PLANNING UNIT (KILOMETRES) WITHOUT HAND-CONVERSION.
+000160*
+000170* WRITTEN BY  : D.OKAFOR
+000180* DATE WRITTEN: 2024-11-18
+000190*
+000200* MODIFICATION HISTORY
+000210* DATE       INIT DESCRIPTION
+000220* ---------- ---- ------------------------------------------------
+000230* 2024-11-18 DPO  ORIGINAL COPYBOOK.
+000240*****************************************************************
+000250 01  CONVERSION-FACTORS.
+000260     05  CF-KM-PER-MILE              PIC 9(03)V9(06)
+000270                                      VALUE 001.609344.
