@@ -1,35 +1,344 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 S      PIC X(10) VALUE ZEROES.
-       01 A        PIC 9(10).
-       01 B        PIC 9(10).
-       01 C        PIC 9(10).
-       01 D        PIC 9(10).
-       01 WS-COUNTER    PIC 9(9)  VALUE ZEROES.
-       01 res pic X(64).
-
-       PROCEDURE DIVISION.
-         ACCEPT S
-         MOVE S TO A
-
-         MOVE 1048576 TO B
-
-         MOVE A TO C
-         PERFORM UNTIL B <= A
-           DIVIDE B BY 2 GIVING B REMAINDER D
-         END-PERFORM
-         PERFORM UNTIL B = 0
-           DIVIDE A BY B GIVING C REMAINDER A
-           if C = 0
-             display "0" with no advancing
-           else
-             display "1" with no advancing
-           end-if
-           DIVIDE B BY 2 GIVING B REMAINDER D
-         END-PERFORM
-         STOP RUN.
-
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    BINCODE.
+000120 AUTHOR.        D.OKAFOR.
+000130 INSTALLATION.  DISTRIBUTION - APPLICATIONS.
+000140 DATE-WRITTEN.  2023-06-01.
+000150 DATE-COMPILED.
+000160 
+000170*****************************************************************
+000180* BINCODE
+000190*
+000200* NIGHTLY BATCH JOB - ENCODES EACH ITEM CODE ON THE DAY'S
+000210* TRANSACTION FILE AS A FIXED-WIDTH BINARY BIT STRING FOR THE
+000220* RECONCILIATION TEAM. READS TRANCODE-FILE UNTIL END OF FILE,
+000230* EDITS EACH CODE BEFORE CONVERTING IT, ROUTES ANYTHING THAT
+000240* FAILS THE EDIT TO A REJECT REPORT, AND PRODUCES A CONTROL
+000250* TOTAL OF RECORDS PROCESSED/REJECTED AT END OF JOB.
+000260*
+000270* MODIFICATION HISTORY
+000280* DATE       INIT DESCRIPTION
+000290* ---------- ---- ------------------------------------------------
+000300* 2023-06-01 DPO  ORIGINAL ONE-SHOT CONSOLE VERSION.
+000310* 2024-10-14 DPO  CONVERTED TO A TRANCODE-FILE BATCH LOOP WITH A
+000320*                 RECORDS-PROCESSED CONTROL TOTAL.
+000330* 2024-10-21 DPO  BINARY STRING NOW BUILT INTO RES AND WRITTEN AS
+000340*                 A HEADED, PAGED REPORT INSTEAD OF RAW DISPLAY.
+000350* 2024-10-29 DPO  ADDED NUMERIC/RANGE EDIT ON THE TRANSACTION CODE
+000360*                 WITH REJECT REPORTING SO ONE BAD CODE NO LONGER
+000370*                 ABENDS THE WHOLE RUN.
+000380* 2024-11-04 DPO  ADDED RUNCTL START/END AUDIT RECORDS.
+000385* 2024-11-18 DPO  A TRANCODE-FILE OPEN FAILURE NOW WRITES THE
+000386*                 RUNCTL START/END PAIR AND A REJECT LINE INSTEAD
+000387*                 OF ABENDING WITH NO AUDIT TRAIL AT ALL.
+000388* 2024-11-22 DPO  MOVES RUNCTL-COMPLETION-CODE TO RETURN-CODE
+000389*                 BEFORE STOP RUN SO THE NIGHTLY JOB'S STEP
+000390*                 CONDITION CODE CHECKING IS MEANINGFUL.
+000392* 2025-01-10 DPO  RES IS NOW ZERO-FILLED AND THE BIT STRING IS
+000393*                 ALWAYS BUILT TO THE FULL 21-BIT WIDTH SO ITEM
+000394*                 CODE 0 ENCODES AS 21 ZEROS AND EVERY OTHER CODE
+000395*                 IS LEFT-PADDED WITH ZEROS INSTEAD OF BLANKS.
+000396*****************************************************************
+000400 
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SOURCE-COMPUTER.   IBM-370.
+000440 OBJECT-COMPUTER.   IBM-370.
+000450 
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT TRANCODE-FILE   ASSIGN TO TRANCODE
+000490                             ORGANIZATION IS SEQUENTIAL
+000495                             FILE STATUS IS WS-TC-STATUS.
+000500 
+000510     SELECT REPORT-FILE     ASSIGN TO BINRPT
+000520                             ORGANIZATION IS SEQUENTIAL.
+000530 
+000540     SELECT REJECT-FILE     ASSIGN TO BINREJ
+000550                             ORGANIZATION IS SEQUENTIAL.
+000560 
+000570     SELECT RUNCTL-FILE     ASSIGN TO RUNCTL
+000580                             ORGANIZATION IS SEQUENTIAL.
+000590 
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  TRANCODE-FILE.
+000630 01  TRANCODE-RECORD.
+000640     05  TC-ITEM-CODE       PIC X(10).
+000650 
+000660 FD  REPORT-FILE.
+000670 01  REPORT-RECORD          PIC X(132).
+000680 
+000690 FD  REJECT-FILE.
+000700 01  REJECT-RECORD          PIC X(132).
+000710 
+000720 FD  RUNCTL-FILE.
+000730     COPY "runctl.cpy".
+000740 
+000750 WORKING-STORAGE SECTION.
+000760 01  S                      PIC X(10) VALUE ZEROES.
+000770 01  A                      PIC 9(10).
+000780 01  B                      PIC 9(10).
+000790 01  C                      PIC 9(10).
+000800 01  D                      PIC 9(10).
+000810 01  WS-COUNTER             PIC 9(09) VALUE ZEROES.
+000820 01  RES                    PIC X(64).
+000821 01  WS-TC-STATUS           PIC X(02).
+000830
+000840 01  WS-SWITCHES.
+000850     05  WS-EOF-SW          PIC X(01) VALUE "N".
+000860         88  WS-EOF                   VALUE "Y".
+000870     05  WS-EDIT-SW         PIC X(01) VALUE "N".
+000880         88  WS-EDIT-OK               VALUE "Y".
+000881     05  WS-TC-OPEN-SW      PIC X(01) VALUE "N".
+000882         88  WS-TC-OPEN-FAILED        VALUE "Y".
+000890 
+000900 01  WS-CONSTANTS.
+000910     05  WS-MAX-ITEM-CODE   PIC 9(10) VALUE 0002097151.
+000920     05  WS-BITS-PER-CODE   PIC 9(02) VALUE 21.
+000930     05  WS-LINES-PER-PAGE  PIC 9(02) VALUE 55.
+000940 
+000950 01  WS-COUNTS.
+000960     05  WS-REJECT-COUNT    PIC 9(09) VALUE ZEROES.
+000970     05  WS-LINE-COUNT      PIC 9(02) VALUE ZEROES.
+000980     05  WS-PAGE-COUNT      PIC 9(04) VALUE ZEROES.
+000990     05  WS-RES-PTR         PIC 9(02) VALUE ZEROES.
+001000     05  WS-ITEM-CODE-DISP  PIC 9(10) VALUE ZEROES.
+001010 
+001020 01  WS-DATE-TIME.
+001030     05  WS-CURRENT-DATE    PIC 9(08).
+001040     05  WS-CURRENT-TIME    PIC 9(08).
+001050 
+001060 01  RPT-HDR-1.
+001070     05  FILLER         PIC X(20) VALUE "BINCODE - ITEM CODE ".
+001080     05  FILLER         PIC X(30) VALUE "BINARY ENCODING REPORT".
+001090     05  FILLER         PIC X(82) VALUE SPACES.
+001100 
+001110 01  RPT-HDR-2.
+001120     05  FILLER             PIC X(05) VALUE "DATE ".
+001130     05  RPT-HDR-DATE       PIC 9(08).
+001140     05  FILLER             PIC X(05) VALUE SPACES.
+001150     05  FILLER             PIC X(05) VALUE "PAGE ".
+001160     05  RPT-HDR-PAGE       PIC ZZZ9.
+001170     05  FILLER             PIC X(105) VALUE SPACES.
+001180 
+001190 01  RPT-HDR-3.
+001200     05  FILLER             PIC X(132) VALUE ALL "-".
+001210 
+001220 01  RPT-DETAIL-LINE.
+001230     05  FILLER             PIC X(10) VALUE "ITEM CODE ".
+001240     05  RPT-ITEM-CODE      PIC 9(10).
+001250     05  FILLER             PIC X(02) VALUE SPACES.
+001260     05  FILLER             PIC X(07) VALUE "BINARY ".
+001270     05  RPT-BINARY         PIC X(21).
+001280     05  FILLER             PIC X(82) VALUE SPACES.
+001290 
+001300 01  RPT-CONTROL-LINE.
+001310     05  FILLER         PIC X(20) VALUE "RECORDS PROCESSED - ".
+001320     05  RPT-CTL-PROCESSED  PIC ZZZ,ZZZ,ZZ9.
+001330     05  FILLER         PIC X(05) VALUE SPACES.
+001340     05  FILLER         PIC X(20) VALUE "RECORDS REJECTED  - ".
+001350     05  RPT-CTL-REJECTED   PIC ZZZ,ZZZ,ZZ9.
+001360     05  FILLER             PIC X(65) VALUE SPACES.
+001370 
+001380 01  REJ-DETAIL-LINE.
+001390     05  FILLER             PIC X(15) VALUE "REJECTED CODE  ".
+001400     05  REJ-VALUE          PIC X(10).
+001410     05  FILLER             PIC X(05) VALUE SPACES.
+001420     05  FILLER             PIC X(09) VALUE "POSITION ".
+001430     05  REJ-POSITION       PIC ZZZ,ZZZ,ZZ9.
+001440     05  FILLER             PIC X(82) VALUE SPACES.
+001450
+001451 01  REJ-TC-OPEN-LINE.
+001452     05  FILLER             PIC X(30) VALUE
+001453         "TRANCODE FILE OPEN FAILED -  ".
+001454     05  REJ-TC-OPEN-STATUS PIC X(02).
+001455     05  FILLER             PIC X(17) VALUE
+001456         " - RUN TERMINATED".
+001457     05  FILLER             PIC X(83) VALUE SPACES.
+001458
+001460 PROCEDURE DIVISION.
+001470 
+001480 0000-MAINLINE.
+001490     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001491     IF WS-TC-OPEN-FAILED
+001492         PERFORM 1900-ABEND-BAD-TRANFILE THRU 1900-EXIT
+001493     ELSE
+001500         PERFORM 2000-PROCESS-TRANCODE THRU 2000-EXIT
+001510             UNTIL WS-EOF
+001520         PERFORM 8000-TERMINATE THRU 8000-EXIT
+001521     END-IF.
+001530     STOP RUN.
+001540
+001550 1000-INITIALIZE.
+001560     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001570     ACCEPT WS-CURRENT-TIME FROM TIME.
+001580
+001590     OPEN INPUT  TRANCODE-FILE.
+001595     IF WS-TC-STATUS NOT = "00"
+001596         SET WS-TC-OPEN-FAILED TO TRUE
+001597     END-IF.
+001600     OPEN OUTPUT REPORT-FILE.
+001610     OPEN OUTPUT REJECT-FILE.
+001620     OPEN EXTEND RUNCTL-FILE.
+001630
+001640     MOVE SPACES               TO RUNCTL-RECORD.
+001650     MOVE "BINCODE"             TO RUNCTL-JOB-NAME.
+001660     MOVE WS-CURRENT-DATE       TO RUNCTL-RUN-DATE.
+001670     MOVE WS-CURRENT-TIME       TO RUNCTL-RUN-TIME.
+001680     SET RUNCTL-EVENT-START     TO TRUE.
+001690     MOVE ZEROES                TO RUNCTL-INPUT-COUNT
+001700                                    RUNCTL-OUTPUT-COUNT
+001710                                    RUNCTL-REJECT-COUNT.
+001720     SET RUNCTL-CC-NORMAL       TO TRUE.
+001730     WRITE RUNCTL-RECORD.
+001740
+001741     IF NOT WS-TC-OPEN-FAILED
+001750         PERFORM 1100-WRITE-HEADING THRU 1100-EXIT
+001760
+001770         READ TRANCODE-FILE
+001780             AT END
+001790                 SET WS-EOF TO TRUE
+001800         END-READ
+001801     END-IF.
+001810 1000-EXIT.
+001820     EXIT.
+001830 
+001840 1100-WRITE-HEADING.
+001850     ADD 1 TO WS-PAGE-COUNT.
+001860     MOVE WS-CURRENT-DATE TO RPT-HDR-DATE.
+001870     MOVE WS-PAGE-COUNT   TO RPT-HDR-PAGE.
+001880     WRITE REPORT-RECORD FROM RPT-HDR-1.
+001890     WRITE REPORT-RECORD FROM RPT-HDR-2.
+001900     WRITE REPORT-RECORD FROM RPT-HDR-3.
+001910     MOVE ZEROES TO WS-LINE-COUNT.
+001920 1100-EXIT.
+001930     EXIT.
+001931
+001932 1900-ABEND-BAD-TRANFILE.
+001933     MOVE WS-TC-STATUS     TO REJ-TC-OPEN-STATUS.
+001934     WRITE REJECT-RECORD FROM REJ-TC-OPEN-LINE.
+001935
+001936     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001937     ACCEPT WS-CURRENT-TIME FROM TIME.
+001938     MOVE SPACES               TO RUNCTL-RECORD.
+001939     MOVE "BINCODE"             TO RUNCTL-JOB-NAME.
+001940     MOVE WS-CURRENT-DATE       TO RUNCTL-RUN-DATE.
+001941     MOVE WS-CURRENT-TIME       TO RUNCTL-RUN-TIME.
+001942     SET RUNCTL-EVENT-END       TO TRUE.
+001943     MOVE ZEROES                TO RUNCTL-INPUT-COUNT
+001944                                    RUNCTL-OUTPUT-COUNT.
+001945     MOVE 1                     TO RUNCTL-REJECT-COUNT.
+001946     SET RUNCTL-CC-ABEND        TO TRUE.
+001947     WRITE RUNCTL-RECORD.
+001948
+001949     CLOSE REPORT-FILE REJECT-FILE RUNCTL-FILE.
+001950     MOVE RUNCTL-COMPLETION-CODE TO RETURN-CODE.
+001951 1900-EXIT.
+001952     EXIT.
+001953
+001954 2000-PROCESS-TRANCODE.
+001960     ADD 1 TO WS-COUNTER.
+001970     PERFORM 2100-EDIT-TRANCODE THRU 2100-EXIT.
+001980 
+001990     IF WS-EDIT-OK
+002000         PERFORM 3000-CONVERT-TO-BINARY THRU 3000-EXIT
+002010         PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT
+002020     ELSE
+002030         PERFORM 4100-WRITE-REJECT THRU 4100-EXIT
+002040     END-IF.
+002050 
+002060     READ TRANCODE-FILE
+002070         AT END
+002080             SET WS-EOF TO TRUE
+002090     END-READ.
+002100 2000-EXIT.
+002110     EXIT.
+002120 
+002130 2100-EDIT-TRANCODE.
+002140     MOVE "N" TO WS-EDIT-SW.
+002150     MOVE TC-ITEM-CODE TO S.
+002160 
+002170     IF S IS NUMERIC
+002180         MOVE S TO A
+002190         IF A > WS-MAX-ITEM-CODE
+002200             MOVE "N" TO WS-EDIT-SW
+002210         ELSE
+002220             MOVE "Y" TO WS-EDIT-SW
+002230         END-IF
+002240     ELSE
+002250         MOVE "N" TO WS-EDIT-SW
+002260     END-IF.
+002270 2100-EXIT.
+002280     EXIT.
+002290 
+002300 3000-CONVERT-TO-BINARY.
+002310     MOVE A       TO WS-ITEM-CODE-DISP.
+002320     MOVE ALL "0" TO RES.
+002330     MOVE 1       TO WS-RES-PTR.
+002340     MOVE 1048576 TO B.
+002350     MOVE A       TO C.
+002360
+002410     PERFORM UNTIL B = 0
+002420         DIVIDE A BY B GIVING C REMAINDER A
+002430         IF C = 0
+002440             MOVE "0" TO RES(WS-RES-PTR:1)
+002450         ELSE
+002460             MOVE "1" TO RES(WS-RES-PTR:1)
+002470         END-IF
+002480         ADD 1 TO WS-RES-PTR
+002490         DIVIDE B BY 2 GIVING B REMAINDER D
+002500     END-PERFORM.
+002510 3000-EXIT.
+002520     EXIT.
+002530 
+002540 4000-WRITE-DETAIL.
+002550     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+002560         PERFORM 1100-WRITE-HEADING THRU 1100-EXIT
+002570     END-IF.
+002580 
+002590     MOVE WS-ITEM-CODE-DISP TO RPT-ITEM-CODE.
+002600     MOVE RES(1:WS-BITS-PER-CODE) TO RPT-BINARY.
+002610     WRITE REPORT-RECORD FROM RPT-DETAIL-LINE.
+002620     ADD 1 TO WS-LINE-COUNT.
+002630 4000-EXIT.
+002640     EXIT.
+002650 
+002660 4100-WRITE-REJECT.
+002670     ADD 1 TO WS-REJECT-COUNT.
+002680     MOVE TC-ITEM-CODE   TO REJ-VALUE.
+002690     MOVE WS-COUNTER     TO REJ-POSITION.
+002700     WRITE REJECT-RECORD FROM REJ-DETAIL-LINE.
+002710 4100-EXIT.
+002720     EXIT.
+002730 
+002740 8000-TERMINATE.
+002750     MOVE WS-COUNTER       TO RPT-CTL-PROCESSED.
+002760     MOVE WS-REJECT-COUNT  TO RPT-CTL-REJECTED.
+002770     WRITE REPORT-RECORD FROM RPT-CONTROL-LINE.
+002780 
+002790     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002800     ACCEPT WS-CURRENT-TIME FROM TIME.
+002810 
+002820     MOVE SPACES               TO RUNCTL-RECORD.
+002830     MOVE "BINCODE"             TO RUNCTL-JOB-NAME.
+002840     MOVE WS-CURRENT-DATE       TO RUNCTL-RUN-DATE.
+002850     MOVE WS-CURRENT-TIME       TO RUNCTL-RUN-TIME.
+002860     SET RUNCTL-EVENT-END       TO TRUE.
+002870     MOVE WS-COUNTER            TO RUNCTL-INPUT-COUNT.
+002880     COMPUTE RUNCTL-OUTPUT-COUNT =
+002890         WS-COUNTER - WS-REJECT-COUNT.
+002900     MOVE WS-REJECT-COUNT       TO RUNCTL-REJECT-COUNT.
+002910     IF WS-REJECT-COUNT > 0
+002920         SET RUNCTL-CC-WARNING  TO TRUE
+002930     ELSE
+002940         SET RUNCTL-CC-NORMAL   TO TRUE
+002950     END-IF.
+002960     WRITE RUNCTL-RECORD.
+002970 
+002980     CLOSE TRANCODE-FILE
+002990           REPORT-FILE
+003000           REJECT-FILE
+003010           RUNCTL-FILE.
+003015     MOVE RUNCTL-COMPLETION-CODE TO RETURN-CODE.
+003020 8000-EXIT.
+003030     EXIT.
