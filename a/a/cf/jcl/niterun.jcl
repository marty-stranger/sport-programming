@@ -0,0 +1,88 @@
+//NITERUN  JOB  (ACCTNO),'D.OKAFOR',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* NITERUN
+//*
+//* NIGHTLY ROUTE JOB. STEP STEP1 ENCODES THE DAY'S TRANSACTION
+//* CODES (BINCODE); STEP STEP2 RUNS ONLY IF STEP1 ENDED WITH A
+//* CONDITION CODE OF 0004 OR BETTER AND SCANS THE DAY'S LOCATION
+//* SET FOR THE MAXIMUM SPAN (MAXSPAN); STEP STEP3 ALWAYS RUNS AND
+//* ROLLS BOTH STEPS' RUNCTL AUDIT RECORDS AND MAXSPAN'S DETAIL UP
+//* INTO ONE COMBINED CONTROL REPORT FOR OPERATIONS (NITERPT).
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- ------------------------------------------------
+//* 2024-12-20 DPO  ORIGINAL JOB.
+//* 2024-12-27 DPO  ADDED STEP0 TO CLEAR OUT YESTERDAY'S RUNCTL AND
+//*                 SPANRPT DATASETS BEFORE STEP1 ALLOCATES THEM.
+//*                 WITHOUT IT THE SECOND NIGHT'S RUN FAILED AT
+//*                 ALLOCATION BECAUSE DISP=(NEW,CATLG,DELETE) LEFT
+//*                 THE PRIOR NIGHT'S DATASET CATALOGED UNDER THE
+//*                 SAME NAME.
+//* 2025-01-03 DPO  CORRECTED RUNCTL LRECL TO 56 (MATCHES RUNCTL-
+//*                 RECORD IN RUNCTL.CPY - IT WAS TRUNCATING EVERY
+//*                 RECORD AT 45 BYTES). ADDED COND=EVEN TO STEP3 SO
+//*                 NITERPT STILL RUNS AND REPORTS ON A BINCODE OR
+//*                 MAXSPAN FAILURE INSTEAD OF BEING FLUSHED.
+//* 2025-01-10 DPO  CORRECTED STEP2'S COND TEST TO (4,GT,STEP1) - THE
+//*                 ORIGINAL (4,LT,STEP1) BYPASSED MAXSPAN ONLY ON A
+//*                 CLEAN BINCODE RUN AND LEFT IT RUNNING AFTER A
+//*                 BINCODE ABEND. ALSO GAVE SPANCKPT AN EXPLICIT
+//*                 DISP/SPACE/DCB SO THE CHECKPOINT DATASET IS
+//*                 ALLOCATED THE FIRST TIME THIS JOB RUNS INSTEAD OF
+//*                 FAILING ALLOCATION BEFORE MAXSPAN GETS CONTROL -
+//*                 DISP=SHR REQUIRED IT TO ALREADY EXIST.
+//* 2025-01-17 DPO  GAVE STEP3'S SPANRPT DD THE SAME MOD/KEEP
+//*                 TREATMENT AS SPANCKPT ABOVE. ON A NIGHT STEP1
+//*                 ABENDS, STEP2 NEVER RUNS AND NEVER ALLOCATES
+//*                 SPANRPT, SO STEP3'S OLD DISP=SHR FAILED
+//*                 ALLOCATION BEFORE NITERPT GOT CONTROL - COND=EVEN
+//*                 NEVER ACTUALLY GOT NITERPT TO RUN ON THE ONE
+//*                 NIGHT IT MATTERED. NOW NITERPT JUST OPENS AN
+//*                 EMPTY SPANRPT (STATUS 00, IMMEDIATE EOF) AND ITS
+//*                 OWN "SPANRPT NOT AVAILABLE" LOGIC TAKES IT FROM
+//*                 THERE.
+//*****************************************************************
+//STEP0    EXEC PGM=IEFBR14
+//RUNCTL   DD  DSN=PROD.ROUTE.DAILY.RUNCTL,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=56)
+//SPANRPT  DD  DSN=PROD.ROUTE.DAILY.SPANRPT,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=132)
+//*
+//STEP1    EXEC PGM=BINCODE
+//STEPLIB  DD  DSN=PROD.ROUTE.LOADLIB,DISP=SHR
+//TRANCODE DD  DSN=PROD.ROUTE.DAILY.TRANCODE,DISP=SHR
+//BINRPT   DD  SYSOUT=*
+//BINREJ   DD  SYSOUT=*
+//RUNCTL   DD  DSN=PROD.ROUTE.DAILY.RUNCTL,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//*
+//STEP2    EXEC PGM=MAXSPAN,COND=(4,GT,STEP1)
+//STEPLIB  DD  DSN=PROD.ROUTE.LOADLIB,DISP=SHR
+//LOCMAST  DD  DSN=PROD.ROUTE.LOCATION.MASTER,DISP=SHR
+//SPANCKPT DD  DSN=PROD.ROUTE.SPAN.CHECKPOINT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=82)
+//SPANRPT  DD  DSN=PROD.ROUTE.DAILY.SPANRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=132)
+//SPANREJ  DD  SYSOUT=*
+//RUNCTL   DD  DSN=PROD.ROUTE.DAILY.RUNCTL,DISP=MOD
+//*
+//STEP3    EXEC PGM=NITERPT,COND=EVEN
+//STEPLIB  DD  DSN=PROD.ROUTE.LOADLIB,DISP=SHR
+//RUNCTL   DD  DSN=PROD.ROUTE.DAILY.RUNCTL,DISP=SHR
+//SPANRPT  DD  DSN=PROD.ROUTE.DAILY.SPANRPT,
+//             DISP=(MOD,KEEP,KEEP),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=132)
+//NITERPT  DD  SYSOUT=*
