@@ -0,0 +1,30 @@
+000100*****************************************************************
+000110* RUNCTL.CPY
+000120*
+000130* SHARED RUN-CONTROL AUDIT RECORD, WRITTEN BY EVERY NIGHTLY
+000140* BATCH PROGRAM AT JOB START AND JOB END SO OPERATIONS HAS A
+000150* SINGLE AUDIT TRAIL TO POINT AT AFTER THE FACT INSTEAD OF
+000160* RECONSTRUCTING WHAT HAPPENED FROM CONSOLE LOGS.
+000170*
+000180* WRITTEN BY  : D.OKAFOR
+000190* DATE WRITTEN: 2024-11-04
+000200*
+000210* MODIFICATION HISTORY
+000220* DATE       INIT DESCRIPTION
+000230* ---------- ---- ------------------------------------------------
+000240* 2024-11-04 DPO  ORIGINAL COPYBOOK.
+000250*****************************************************************
+000260 01  RUNCTL-RECORD.
+000270     05  RUNCTL-JOB-NAME             PIC X(08).
+000280     05  RUNCTL-RUN-DATE             PIC 9(08).
+000290     05  RUNCTL-RUN-TIME             PIC 9(08).
+000300     05  RUNCTL-EVENT                PIC X(01).
+000310         88  RUNCTL-EVENT-START      VALUE "S".
+000320         88  RUNCTL-EVENT-END        VALUE "E".
+000330     05  RUNCTL-INPUT-COUNT          PIC 9(09).
+000340     05  RUNCTL-OUTPUT-COUNT         PIC 9(09).
+000350     05  RUNCTL-REJECT-COUNT         PIC 9(09).
+000360     05  RUNCTL-COMPLETION-CODE      PIC 9(04).
+000370         88  RUNCTL-CC-NORMAL        VALUE 0000.
+000380         88  RUNCTL-CC-WARNING       VALUE 0004.
+000390         88  RUNCTL-CC-ABEND         VALUE 9999.
