@@ -0,0 +1,26 @@
+//LOCMAINT JOB  (ACCTNO),'D.OKAFOR',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* LOCMAINT
+//*
+//* APPLIES THE DAY'S LOCATION MAINTENANCE TRANSACTIONS (LOCTRAN)
+//* AGAINST THE LOCATION MASTER (LOCMAINT PROGRAM). RUNS ON ITS OWN
+//* SCHEDULE, INDEPENDENT OF NITERUN - THE LOCATION MASTER IT
+//* MAINTAINS IS READ BY NITERUN'S STEP2 (MAXSPAN) BUT THIS JOB IS
+//* NOT PART OF THAT RUN.
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- ------------------------------------------------
+//* 2025-01-17 DPO  ORIGINAL JOB. LOCMAINT HAD NO JCL MEMBER OF ITS
+//*                 OWN UNTIL NOW.
+//*****************************************************************
+//STEP1    EXEC PGM=LOCMAINT
+//STEPLIB  DD  DSN=PROD.ROUTE.LOADLIB,DISP=SHR
+//LOCTRAN  DD  DSN=PROD.ROUTE.DAILY.LOCTRAN,DISP=SHR
+//LOCMAST  DD  DSN=PROD.ROUTE.LOCATION.MASTER,DISP=SHR
+//LOCLOG   DD  SYSOUT=*
+//RUNCTL   DD  DSN=PROD.ROUTE.DAILY.RUNCTL,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
