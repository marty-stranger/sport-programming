@@ -0,0 +1,362 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    LOCMAINT.
+000120 AUTHOR.        D.OKAFOR.
+000130 INSTALLATION.  DISTRIBUTION - APPLICATIONS.
+000140 DATE-WRITTEN.  2024-12-16.
+000150 DATE-COMPILED.
+000160 
+000170*****************************************************************
+000180* LOCMAINT
+000190*
+000200* MAINTAINS THE LOCATION MASTER FILE FROM A BATCH TRANSACTION
+000210* FILE OF ADD/CHANGE/DELETE REQUESTS KEYED BY POINT ID, SO A
+000220* ROUTE'S STOP LIST CAN BE KEPT CURRENT WITHOUT A FULL MANUAL
+000230* RE-KEY OF THE MASTER BEFORE EVERY MAXSPAN RUN. EVERY TRANSACTION
+000240* IS ECHOED TO A TRANSACTION LOG WITH ITS DISPOSITION, AND ANY
+000250* TRANSACTION THAT CANNOT BE APPLIED IS COUNTED AS A REJECT
+000260* RATHER THAN STOPPING THE RUN.
+000270*
+000280* MODIFICATION HISTORY
+000290* DATE       INIT DESCRIPTION
+000300* ---------- ---- ------------------------------------------------
+000310* 2024-12-16 DPO  ORIGINAL PROGRAM.
+000315* 2024-12-27 DPO  OPEN OF LOCATION-MASTER IS NOW STATUS-CHECKED;
+000316*                 A MISSING OR UNAVAILABLE MASTER NOW REJECTS
+000317*                 CLEANLY WITH RUNCTL-CC-ABEND INSTEAD OF RUNNING
+000318*                 THE TRANSACTION FILE AGAINST AN UNOPENED MASTER.
+000319* 2025-01-17 DPO  OPEN OF MAINT-TRANS-FILE IS NOW STATUS-CHECKED THE
+000321*                 SAME WAY AS LOCATION-MASTER; A MISSING OR
+000322*                 UNAVAILABLE DAILY TRANSACTION FILE NOW REJECTS
+000323*                 CLEANLY WITH RUNCTL-CC-ABEND INSTEAD OF FALLING
+000324*                 INTO READS AGAINST AN UNOPENED FILE.
+000420*****************************************************************
+000430 
+000440 ENVIRONMENT DIVISION.
+000450 CONFIGURATION SECTION.
+000460 SOURCE-COMPUTER.   IBM-370.
+000470 OBJECT-COMPUTER.   IBM-370.
+000480 
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT MAINT-TRANS-FILE ASSIGN TO LOCTRAN
+000515                             ORGANIZATION IS SEQUENTIAL
+000520                             FILE STATUS IS WS-TRANS-STATUS.
+000530 
+000540     SELECT LOCATION-MASTER ASSIGN TO LOCMAST
+000550                             ORGANIZATION IS INDEXED
+000560                             ACCESS MODE IS RANDOM
+000570                             RECORD KEY IS LM-POINT-ID
+000580                             FILE STATUS IS WS-LM-STATUS.
+000590 
+000600     SELECT LOG-FILE        ASSIGN TO LOCLOG
+000610                             ORGANIZATION IS SEQUENTIAL.
+000620 
+000630     SELECT RUNCTL-FILE     ASSIGN TO RUNCTL
+000640                             ORGANIZATION IS SEQUENTIAL.
+000650 
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  MAINT-TRANS-FILE.
+000690 01  MAINT-TRANS-RECORD.
+000700     05  MT-FUNCTION            PIC X(01).
+000710         88  MT-ADD                     VALUE "A".
+000720         88  MT-CHANGE                  VALUE "C".
+000730         88  MT-DELETE                  VALUE "D".
+000740     05  MT-POINT-ID            PIC 9(05).
+000750     05  MT-X                   PIC S9(10).
+000760     05  MT-Y                   PIC S9(10).
+000770     05  FILLER                 PIC X(09).
+000780 
+000790 FD  LOCATION-MASTER.
+000800     COPY "locmast.cpy".
+000810 
+000820 FD  LOG-FILE.
+000830 01  LOG-RECORD                 PIC X(132).
+000840 
+000850 FD  RUNCTL-FILE.
+000860     COPY "runctl.cpy".
+000870 
+000880 WORKING-STORAGE SECTION.
+000890 01  WS-SWITCHES.
+000900     05  WS-TRANS-EOF-SW        PIC X(01) VALUE "N".
+000910         88  WS-TRANS-EOF                 VALUE "Y".
+000915     05  WS-MASTER-OPEN-SW      PIC X(01) VALUE "N".
+000916         88  WS-MASTER-OPEN-FAILED        VALUE "Y".
+000917     05  WS-TRANS-OPEN-SW       PIC X(01) VALUE "N".
+000918         88  WS-TRANS-OPEN-FAILED         VALUE "Y".
+000920
+000930 01  WS-COUNTS.
+000940     05  WS-TRANS-COUNT         PIC 9(09) VALUE ZEROES.
+000950     05  WS-APPLIED-COUNT       PIC 9(09) VALUE ZEROES.
+000960     05  WS-REJECT-COUNT        PIC 9(09) VALUE ZEROES.
+000970 
+000980 01  WS-LM-STATUS               PIC X(02).
+000985 01  WS-TRANS-STATUS            PIC X(02).
+000990
+001000 01  WS-DATE-TIME.
+001010     05  WS-CURRENT-DATE        PIC 9(08).
+001020     05  WS-CURRENT-TIME        PIC 9(08).
+001030 
+001040 01  LOG-HDR-LINE.
+001050     05  FILLER   PIC X(40) VALUE
+001060         "LOCMAINT - LOCATION MASTER MAINTENANCE".
+001070     05  FILLER   PIC X(92) VALUE SPACES.
+001080 
+001090 01  LOG-DETAIL-LINE.
+001100     05  FILLER          PIC X(08) VALUE "FUNCTION".
+001110     05  LOG-FUNCTION    PIC X(01).
+001120     05  FILLER          PIC X(04) VALUE SPACES.
+001130     05  FILLER          PIC X(06) VALUE "POINT ".
+001140     05  LOG-POINT-ID    PIC 9(05).
+001150     05  FILLER          PIC X(04) VALUE SPACES.
+001160     05  LOG-DISPOSITION PIC X(30).
+001170     05  FILLER          PIC X(74) VALUE SPACES.
+001180
+001185 01  LOG-MASTER-OPEN-LINE.
+001186     05  FILLER          PIC X(30) VALUE
+001187         "LOCATION MASTER OPEN FAILED - ".
+001188     05  LOG-LM-OPEN-STATUS PIC X(02).
+001189     05  FILLER          PIC X(17) VALUE
+001190         " - RUN TERMINATED".
+001191     05  FILLER          PIC X(83) VALUE SPACES.
+001192
+001193 01  LOG-TRANS-OPEN-LINE.
+001194     05  FILLER          PIC X(30) VALUE
+001195         "TRANSACTION FILE OPEN FAILED -".
+001196     05  LOG-TRANS-OPEN-STATUS PIC X(02).
+001197     05  FILLER          PIC X(17) VALUE
+001198         " - RUN TERMINATED".
+001199     05  FILLER          PIC X(83) VALUE SPACES.
+001200
+001293 01  LOG-CONTROL-LINE.
+001300     05  FILLER          PIC X(20) VALUE "TRANSACTIONS READ - ".
+001310     05  LOG-CTL-READ    PIC ZZZ,ZZZ,ZZ9.
+001320     05  FILLER          PIC X(05) VALUE SPACES.
+001330     05  FILLER          PIC X(20) VALUE "APPLIED          - ".
+001340     05  LOG-CTL-APPLIED PIC ZZZ,ZZZ,ZZ9.
+001350     05  FILLER          PIC X(05) VALUE SPACES.
+001360     05  FILLER          PIC X(20) VALUE "REJECTED         - ".
+001370     05  LOG-CTL-REJECT  PIC ZZZ,ZZZ,ZZ9.
+001380     05  FILLER          PIC X(29) VALUE SPACES.
+001390 
+001400 PROCEDURE DIVISION.
+001410 
+001420 0000-MAINLINE.
+001430     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001435     IF WS-MASTER-OPEN-FAILED
+001436         PERFORM 1900-ABEND-BAD-MASTER THRU 1900-EXIT
+001437     ELSE
+001438         IF WS-TRANS-OPEN-FAILED
+001439             PERFORM 1910-ABEND-BAD-TRANS THRU 1910-EXIT
+001440         ELSE
+001450             PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+001455                 UNTIL WS-TRANS-EOF
+001460             PERFORM 9000-TERMINATE THRU 9000-EXIT
+001462         END-IF
+001463     END-IF.
+001470     STOP RUN.
+001480
+001490 1000-INITIALIZE.
+001500     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001510     ACCEPT WS-CURRENT-TIME FROM TIME.
+001520
+001530     OPEN INPUT  MAINT-TRANS-FILE.
+001531     IF WS-TRANS-STATUS NOT = "00"
+001532         SET WS-TRANS-OPEN-FAILED TO TRUE
+001533     END-IF.
+001540     OPEN I-O    LOCATION-MASTER.
+001545     IF WS-LM-STATUS NOT = "00"
+001546         SET WS-MASTER-OPEN-FAILED TO TRUE
+001547     END-IF.
+001550     OPEN OUTPUT LOG-FILE.
+001560     OPEN EXTEND RUNCTL-FILE.
+001570
+001580     WRITE LOG-RECORD FROM LOG-HDR-LINE.
+001590
+001600     MOVE SPACES               TO RUNCTL-RECORD.
+001610     MOVE "LOCMAINT"            TO RUNCTL-JOB-NAME.
+001620     MOVE WS-CURRENT-DATE       TO RUNCTL-RUN-DATE.
+001630     MOVE WS-CURRENT-TIME       TO RUNCTL-RUN-TIME.
+001640     SET RUNCTL-EVENT-START     TO TRUE.
+001650     MOVE ZEROES                TO RUNCTL-INPUT-COUNT
+001660                                    RUNCTL-OUTPUT-COUNT
+001670                                    RUNCTL-REJECT-COUNT.
+001680     SET RUNCTL-CC-NORMAL       TO TRUE.
+001690     WRITE RUNCTL-RECORD.
+001700
+001705     IF NOT WS-MASTER-OPEN-FAILED AND NOT WS-TRANS-OPEN-FAILED
+001706         PERFORM 2100-READ-TRANS THRU 2100-EXIT
+001707     END-IF.
+001720 1000-EXIT.
+001730     EXIT.
+001735
+001736 1900-ABEND-BAD-MASTER.
+001737     MOVE WS-LM-STATUS TO LOG-LM-OPEN-STATUS.
+001738     WRITE LOG-RECORD FROM LOG-MASTER-OPEN-LINE.
+001739
+001740     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001741     ACCEPT WS-CURRENT-TIME FROM TIME.
+001742     MOVE SPACES               TO RUNCTL-RECORD.
+001743     MOVE "LOCMAINT"            TO RUNCTL-JOB-NAME.
+001744     MOVE WS-CURRENT-DATE       TO RUNCTL-RUN-DATE.
+001745     MOVE WS-CURRENT-TIME       TO RUNCTL-RUN-TIME.
+001746     SET RUNCTL-EVENT-END       TO TRUE.
+001747     MOVE ZEROES                TO RUNCTL-INPUT-COUNT
+001748                                    RUNCTL-OUTPUT-COUNT.
+001749     MOVE 1                     TO RUNCTL-REJECT-COUNT.
+001750     SET RUNCTL-CC-ABEND        TO TRUE.
+001751     WRITE RUNCTL-RECORD.
+001752
+001753     CLOSE MAINT-TRANS-FILE LOG-FILE RUNCTL-FILE.
+001754     MOVE RUNCTL-COMPLETION-CODE TO RETURN-CODE.
+001755 1900-EXIT.
+001756     EXIT.
+001757
+001759 1910-ABEND-BAD-TRANS.
+001760     MOVE WS-TRANS-STATUS  TO LOG-TRANS-OPEN-STATUS.
+001761     WRITE LOG-RECORD FROM LOG-TRANS-OPEN-LINE.
+001762
+001763     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001764     ACCEPT WS-CURRENT-TIME FROM TIME.
+001765     MOVE SPACES               TO RUNCTL-RECORD.
+001766     MOVE "LOCMAINT"            TO RUNCTL-JOB-NAME.
+001767     MOVE WS-CURRENT-DATE       TO RUNCTL-RUN-DATE.
+001768     MOVE WS-CURRENT-TIME       TO RUNCTL-RUN-TIME.
+001769     SET RUNCTL-EVENT-END       TO TRUE.
+001770     MOVE ZEROES                TO RUNCTL-INPUT-COUNT
+001771                                    RUNCTL-OUTPUT-COUNT.
+001772     MOVE 1                     TO RUNCTL-REJECT-COUNT.
+001773     SET RUNCTL-CC-ABEND        TO TRUE.
+001774     WRITE RUNCTL-RECORD.
+001775
+001776     CLOSE LOCATION-MASTER LOG-FILE RUNCTL-FILE.
+001777     MOVE RUNCTL-COMPLETION-CODE TO RETURN-CODE.
+001778 1910-EXIT.
+001779     EXIT.
+001780
+001859 2000-PROCESS-TRANS.
+001860     ADD 1 TO WS-TRANS-COUNT.
+001870     EVALUATE TRUE
+001880         WHEN MT-ADD
+001890             PERFORM 2200-APPLY-ADD THRU 2200-EXIT
+001900         WHEN MT-CHANGE
+001910             PERFORM 2300-APPLY-CHANGE THRU 2300-EXIT
+001920         WHEN MT-DELETE
+001930             PERFORM 2400-APPLY-DELETE THRU 2400-EXIT
+001940         WHEN OTHER
+001950             PERFORM 2500-REJECT-UNKNOWN THRU 2500-EXIT
+001960     END-EVALUATE.
+001970     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+001980 2000-EXIT.
+001990     EXIT.
+002000 
+002010 2100-READ-TRANS.
+002020     READ MAINT-TRANS-FILE
+002030         AT END
+002040             SET WS-TRANS-EOF TO TRUE
+002050     END-READ.
+002060 2100-EXIT.
+002070     EXIT.
+002080 
+002090 2200-APPLY-ADD.
+002100     MOVE SPACES      TO LM-RECORD.
+002110     MOVE MT-POINT-ID TO LM-POINT-ID.
+002120     MOVE MT-X        TO LM-X.
+002130     MOVE MT-Y        TO LM-Y.
+002140     WRITE LM-RECORD
+002150         INVALID KEY
+002160             PERFORM 2600-WRITE-REJECT-LOG THRU 2600-EXIT
+002170         NOT INVALID KEY
+002180             PERFORM 2700-WRITE-APPLIED-LOG THRU 2700-EXIT
+002190     END-WRITE.
+002200 2200-EXIT.
+002210     EXIT.
+002220 
+002230 2300-APPLY-CHANGE.
+002240     MOVE MT-POINT-ID TO LM-POINT-ID.
+002250     READ LOCATION-MASTER
+002260         INVALID KEY
+002270             PERFORM 2600-WRITE-REJECT-LOG THRU 2600-EXIT
+002280     END-READ.
+002290     IF WS-LM-STATUS = "00"
+002300         MOVE MT-X TO LM-X
+002310         MOVE MT-Y TO LM-Y
+002320         REWRITE LM-RECORD
+002330             INVALID KEY
+002340                 PERFORM 2600-WRITE-REJECT-LOG THRU 2600-EXIT
+002350             NOT INVALID KEY
+002360                 PERFORM 2700-WRITE-APPLIED-LOG THRU 2700-EXIT
+002370         END-REWRITE
+002380     END-IF.
+002390 2300-EXIT.
+002400     EXIT.
+002410 
+002420 2400-APPLY-DELETE.
+002430     MOVE MT-POINT-ID TO LM-POINT-ID.
+002440     DELETE LOCATION-MASTER RECORD
+002450         INVALID KEY
+002460             PERFORM 2600-WRITE-REJECT-LOG THRU 2600-EXIT
+002470         NOT INVALID KEY
+002480             PERFORM 2700-WRITE-APPLIED-LOG THRU 2700-EXIT
+002490     END-DELETE.
+002500 2400-EXIT.
+002510     EXIT.
+002520 
+002530 2500-REJECT-UNKNOWN.
+002540     MOVE MT-FUNCTION  TO LOG-FUNCTION.
+002550     MOVE MT-POINT-ID  TO LOG-POINT-ID.
+002560     MOVE "REJECTED - UNKNOWN FUNCTION" TO LOG-DISPOSITION.
+002570     WRITE LOG-RECORD FROM LOG-DETAIL-LINE.
+002580     ADD 1 TO WS-REJECT-COUNT.
+002590 2500-EXIT.
+002600     EXIT.
+002610 
+002620 2600-WRITE-REJECT-LOG.
+002630     MOVE MT-FUNCTION  TO LOG-FUNCTION.
+002640     MOVE MT-POINT-ID  TO LOG-POINT-ID.
+002650     MOVE "REJECTED - INVALID KEY"     TO LOG-DISPOSITION.
+002660     WRITE LOG-RECORD FROM LOG-DETAIL-LINE.
+002670     ADD 1 TO WS-REJECT-COUNT.
+002680 2600-EXIT.
+002690     EXIT.
+002700 
+002710 2700-WRITE-APPLIED-LOG.
+002720     MOVE MT-FUNCTION  TO LOG-FUNCTION.
+002730     MOVE MT-POINT-ID  TO LOG-POINT-ID.
+002740     MOVE "APPLIED"                    TO LOG-DISPOSITION.
+002750     WRITE LOG-RECORD FROM LOG-DETAIL-LINE.
+002760     ADD 1 TO WS-APPLIED-COUNT.
+002770 2700-EXIT.
+002780     EXIT.
+002790 
+002800 9000-TERMINATE.
+002810     MOVE WS-TRANS-COUNT    TO LOG-CTL-READ.
+002820     MOVE WS-APPLIED-COUNT  TO LOG-CTL-APPLIED.
+002830     MOVE WS-REJECT-COUNT   TO LOG-CTL-REJECT.
+002840     WRITE LOG-RECORD FROM LOG-CONTROL-LINE.
+002850 
+002860     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002870     ACCEPT WS-CURRENT-TIME FROM TIME.
+002880 
+002890     MOVE SPACES               TO RUNCTL-RECORD.
+002900     MOVE "LOCMAINT"            TO RUNCTL-JOB-NAME.
+002910     MOVE WS-CURRENT-DATE       TO RUNCTL-RUN-DATE.
+002920     MOVE WS-CURRENT-TIME       TO RUNCTL-RUN-TIME.
+002930     SET RUNCTL-EVENT-END       TO TRUE.
+002940     MOVE WS-TRANS-COUNT        TO RUNCTL-INPUT-COUNT.
+002950     MOVE WS-APPLIED-COUNT      TO RUNCTL-OUTPUT-COUNT.
+002960     MOVE WS-REJECT-COUNT       TO RUNCTL-REJECT-COUNT.
+002970     IF WS-REJECT-COUNT > 0
+002980         SET RUNCTL-CC-WARNING  TO TRUE
+002990     ELSE
+003000         SET RUNCTL-CC-NORMAL   TO TRUE
+003010     END-IF.
+003020     WRITE RUNCTL-RECORD.
+003030 
+003040     CLOSE MAINT-TRANS-FILE
+003050           LOCATION-MASTER
+003060           LOG-FILE
+003070           RUNCTL-FILE.
+003075     MOVE RUNCTL-COMPLETION-CODE TO RETURN-CODE.
+003080 9000-EXIT.
+003090     EXIT.
