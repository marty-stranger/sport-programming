@@ -1,62 +1,600 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 X-REC.
-          03 PNTS OCCURS 60 TIMES.
-             05 X PIC S9(10).
-       01 Y-REC.
-          03 Y-PNTS OCCURS 60 TIMES.
-             05 Y PIC S9(10).
-       01 N PIC 9(10).
-       01 I PIC 9(10).
-       01 J PIC 9(10).
-       01 A PIC S9(10).
-       01 B PIC S9(10).
-       01 M PIC 9(10).
-       01 Z PIC 9(10)V999999.
-       01 S      PIC X(10) VALUE ZEROES.
-
-       PROCEDURE DIVISION.
-         ACCEPT S
-         MOVE S TO N 
-
-         MOVE 1 TO I
-
-         add 1 to N
-
-         perform until I = n
-           accept S
-           move S to X(I)
-           accept S
-           move S to Y(I)
-           add 1 to I giving I
-         end-perform
-
-         move 1 to I
-         move 0 to M
-         perform until I = n
-           move 1 to J
-           perform until J = n
-                   move X(I) to A
-                   subtract X(J) from A
-                   multiply A by A giving A
-                   move Y(I) to B 
-                   subtract Y(J) from B
-                   multiply B by B giving B
-                   add B to A giving A
-
-                   if A > M
-                           move A to M
-                   end-if
-
-                   add 1 to J giving J 
-           end-perform
-           add 1 to I giving I
-         end-perform
-         compute Z = (M ** .5)
-         display Z
-         stop run.
-
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    MAXSPAN.
+000120 AUTHOR.        D.OKAFOR.
+000130 INSTALLATION.  DISTRIBUTION - APPLICATIONS.
+000140 DATE-WRITTEN.  2023-07-11.
+000150 DATE-COMPILED.
+000160 
+000170*****************************************************************
+000180* MAXSPAN
+000190*
+000200* NIGHTLY BATCH JOB - SCANS THE LOCATION MASTER FOR THE ROUTE'S
+000210* WIDEST PAIR OF STOPS. LOADS THE MASTER INTO A WORK TABLE, RUNS
+000220* THE PAIRWISE DISTANCE SCAN, AND REPORTS THE WINNING PAIR AND
+000230* THE SPAN IN BOTH RAW UNITS AND KILOMETRES. A CHECKPOINT RECORD
+000240* IS WRITTEN PERIODICALLY DURING THE SCAN SO A RUN THAT ABENDS
+000250* PARTWAY THROUGH A LARGE MASTER CAN RESTART FROM WHERE IT LEFT
+000260* OFF INSTEAD OF RESCANNING FROM POINT ONE.
+000270*
+000280* MODIFICATION HISTORY
+000290* DATE       INIT DESCRIPTION
+000300* ---------- ---- ------------------------------------------------
+000310* 2023-07-11 DPO  ORIGINAL ONE-SHOT CONSOLE VERSION, PNTS/Y-PNTS
+000320*                 OCCURS 60 TIMES, N UNCHECKED AGAINST THE LIMIT.
+000330* 2024-11-25 DPO  N NOW VALIDATED; TABLE RESIZED TO A DEPENDING-ON
+000340*                 TABLE (5000 POINTS) SO ROUTES OVER 60 STOPS NO
+000350*                 LONGER GET REJECTED OUTRIGHT.
+000360* 2024-11-29 DPO  REPORT NOW SHOWS THE WINNING I/J POINTS AND
+000370*                 THEIR X/Y VALUES ALONGSIDE THE SPAN.
+000380* 2024-12-02 DPO  REDRIVEN OFF THE LOCATION-MASTER FILE INSTEAD OF
+000390*                 CONSOLE INPUT, WITH A CHECKPOINT RECORD WRITTEN
+000400*                 EVERY WS-CKPT-INTERVAL OUTER POINTS SO A LARGE
+000410*                 RUN CAN RESTART AFTER AN ABEND. A MASTER OVER
+000420*                 THE 5000-POINT CAPACITY IS NOW REJECTED TO A
+000430*                 CONTROL REPORT INSTEAD OF OVERRUNNING THE TABLE.
+000440* 2024-12-09 DPO  Z NOW ROUNDED, PLUS A SECOND LINE SHOWING THE
+000450*                 SPAN CONVERTED TO KILOMETRES.
+000460* 2024-12-09 DPO  ADDED RUNCTL START/END AUDIT RECORDS.
+000463* 2024-12-27 DPO  OPEN OF LOCATION-MASTER IS NOW STATUS-CHECKED;
+000464*                 A MISSING OR UNAVAILABLE MASTER NOW REJECTS
+000465*                 CLEANLY WITH RUNCTL-CC-ABEND INSTEAD OF FALLING
+000466*                 INTO THE LOAD/SCAN LOGIC AGAINST AN UNOPENED
+000467*                 FILE. A CHECKPOINT IS ALSO NOW DISCARDED AT
+000468*                 RESTART IF THE MASTER'S POINT COUNT NO LONGER
+000469*                 MATCHES THE COUNT THE CHECKPOINT WAS TAKEN
+000470*                 AGAINST, SINCE LOCMAINT MAY HAVE ADDED, CHANGED
+000471*                 OR DELETED POINTS SINCE THE CHECKPOINT WAS
+000472*                 WRITTEN.
+000474* 2025-01-17 DPO  OPEN OF CHECKPOINT-FILE IS NOW STATUS-CHECKED THE
+000475*                 SAME WAY AS LOCATION-MASTER - A FAILURE OTHER THAN
+000476*                 THE EXPECTED "35" ON A FIRST RUN NOW REJECTS
+000477*                 CLEANLY WITH RUNCTL-CC-ABEND INSTEAD OF FALLING
+000478*                 INTO THE RESTART/SCAN LOGIC AGAINST AN UNOPENED
+000479*                 CHECKPOINT FILE.
+000480*****************************************************************
+000481
+000490 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000510 SOURCE-COMPUTER.   IBM-370.
+000520 OBJECT-COMPUTER.   IBM-370.
+000530 
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT LOCATION-MASTER ASSIGN TO LOCMAST
+000570                             ORGANIZATION IS INDEXED
+000580                             ACCESS MODE IS SEQUENTIAL
+000590                             RECORD KEY IS LM-POINT-ID
+000600                             FILE STATUS IS WS-LM-STATUS.
+000610 
+000620     SELECT CHECKPOINT-FILE ASSIGN TO SPANCKPT
+000630                             ORGANIZATION IS RELATIVE
+000640                             ACCESS MODE IS RANDOM
+000650                             RELATIVE KEY IS WS-CKPT-RRN
+000660                             FILE STATUS IS WS-CKPT-STATUS-CD.
+000670 
+000680     SELECT REPORT-FILE     ASSIGN TO SPANRPT
+000690                             ORGANIZATION IS SEQUENTIAL.
+000700 
+000710     SELECT REJECT-FILE     ASSIGN TO SPANREJ
+000720                             ORGANIZATION IS SEQUENTIAL.
+000730 
+000740     SELECT RUNCTL-FILE     ASSIGN TO RUNCTL
+000750                             ORGANIZATION IS SEQUENTIAL.
+000760 
+000770 DATA DIVISION.
+000780 FILE SECTION.
+000790 FD  LOCATION-MASTER.
+000800     COPY "locmast.cpy".
+000810 
+000820 FD  CHECKPOINT-FILE.
+000830     COPY "ckpt.cpy".
+000840 
+000850 FD  REPORT-FILE.
+000860 01  REPORT-RECORD          PIC X(132).
+000870 
+000880 FD  REJECT-FILE.
+000890 01  REJECT-RECORD          PIC X(132).
+000900 
+000910 FD  RUNCTL-FILE.
+000920     COPY "runctl.cpy".
+000930 
+000940 WORKING-STORAGE SECTION.
+000950     COPY "convfact.cpy".
+000960 
+000970 01  WS-CONSTANTS.
+000980     05  WS-MAX-POINTS      PIC 9(05) VALUE 05000.
+000990     05  WS-CKPT-INTERVAL   PIC 9(05) VALUE 00500.
+001000     05  WS-LINES-PER-PAGE  PIC 9(02) VALUE 55.
+001010 
+001020 01  LM-TABLE.
+001030     05  LM-TAB-ENTRY OCCURS 1 TO 5000 TIMES
+001040                       DEPENDING ON WS-POINT-COUNT.
+001050         10  TAB-X          PIC S9(10).
+001060         10  TAB-Y          PIC S9(10).
+001070 
+001090 01  I                      PIC 9(05).
+001100 01  J                      PIC 9(05).
+001110 01  A                      PIC S9(18).
+001120 01  B                      PIC S9(18).
+001130 01  M                      PIC 9(18).
+001140 01  WS-DIST-SQ             PIC 9(18).
+001150 01  Z                      PIC 9(10)V999999.
+001160 01  Z-KM                   PIC 9(10)V999999.
+001180
+001190 01  WS-SWITCHES.
+001200     05  WS-LM-EOF-SW       PIC X(01) VALUE "N".
+001210         88  WS-LM-EOF                VALUE "Y".
+001220     05  WS-TOO-MANY-SW     PIC X(01) VALUE "N".
+001230         88  WS-TOO-MANY-POINTS       VALUE "Y".
+001240     05  WS-RESUME-SW       PIC X(01) VALUE "N".
+001250         88  WS-RESUME-RUN             VALUE "Y".
+001255     05  WS-MASTER-OPEN-SW  PIC X(01) VALUE "N".
+001256         88  WS-MASTER-OPEN-FAILED     VALUE "Y".
+001257     05  WS-CKPT-OPEN-SW    PIC X(01) VALUE "N".
+001258         88  WS-CKPT-OPEN-FAILED       VALUE "Y".
+001260
+001270 01  WS-COUNTS.
+001280     05  WS-POINT-COUNT     PIC 9(05) VALUE ZEROES.
+001290     05  WS-OVERFLOW-COUNT  PIC 9(05) VALUE ZEROES.
+001300     05  WS-CKPT-COUNTER    PIC 9(05) VALUE ZEROES.
+001310     05  WS-LINE-COUNT      PIC 9(02) VALUE ZEROES.
+001320     05  WS-PAGE-COUNT      PIC 9(04) VALUE ZEROES.
+001330     05  WS-START-I         PIC 9(05) VALUE 1.
+001340 
+001350 01  WS-WINNER.
+001360     05  WS-WIN-I           PIC 9(05).
+001370     05  WS-WIN-J           PIC 9(05).
+001380     05  WS-WIN-XI          PIC S9(10).
+001390     05  WS-WIN-YI          PIC S9(10).
+001400     05  WS-WIN-XJ          PIC S9(10).
+001410     05  WS-WIN-YJ          PIC S9(10).
+001420 
+001430 01  WS-LM-STATUS           PIC X(02).
+001440 01  WS-CKPT-RRN            PIC 9(05) VALUE 1.
+001450 01  WS-CKPT-STATUS-CD      PIC X(02).
+001460 
+001470 01  WS-DATE-TIME.
+001480     05  WS-CURRENT-DATE    PIC 9(08).
+001490     05  WS-CURRENT-TIME    PIC 9(08).
+001500 
+001510 01  RPT-HDR-1.
+001520     05  FILLER         PIC X(20) VALUE "MAXSPAN - LOCATION ".
+001530     05  FILLER         PIC X(30) VALUE "MAXIMUM SPAN REPORT".
+001540     05  FILLER         PIC X(82) VALUE SPACES.
+001550 
+001560 01  RPT-HDR-2.
+001570     05  FILLER             PIC X(05) VALUE "DATE ".
+001580     05  RPT-HDR-DATE       PIC 9(08).
+001590     05  FILLER             PIC X(05) VALUE SPACES.
+001600     05  FILLER             PIC X(05) VALUE "PAGE ".
+001610     05  RPT-HDR-PAGE       PIC ZZZ9.
+001620     05  FILLER             PIC X(105) VALUE SPACES.
+001630 
+001640 01  RPT-HDR-3.
+001650     05  FILLER             PIC X(132) VALUE ALL "-".
+001660 
+001670 01  RPT-WINNER-LINE.
+001680     05  FILLER             PIC X(20) VALUE "WINNING PAIR - I = ".
+001690     05  RPT-WIN-I          PIC ZZZZ9.
+001700     05  FILLER             PIC X(08) VALUE "  J = ".
+001710     05  RPT-WIN-J          PIC ZZZZ9.
+001720     05  FILLER             PIC X(94) VALUE SPACES.
+001730 
+001740 01  RPT-POINT-I-LINE.
+001750     05  FILLER             PIC X(20) VALUE "  POINT I  X = ".
+001760     05  RPT-PI-X           PIC -(10)9.
+001770     05  FILLER             PIC X(08) VALUE "  Y = ".
+001780     05  RPT-PI-Y           PIC -(10)9.
+001790     05  FILLER             PIC X(82) VALUE SPACES.
+001800 
+001810 01  RPT-POINT-J-LINE.
+001820     05  FILLER             PIC X(20) VALUE "  POINT J  X = ".
+001830     05  RPT-PJ-X           PIC -(10)9.
+001840     05  FILLER             PIC X(08) VALUE "  Y = ".
+001850     05  RPT-PJ-Y           PIC -(10)9.
+001860     05  FILLER             PIC X(82) VALUE SPACES.
+001870 
+001880 01  RPT-SPAN-LINE.
+001890     05  FILLER             PIC X(20) VALUE "MAXIMUM SPAN     - ".
+001900     05  RPT-SPAN-Z         PIC ZZZZZZZZZ9.999999.
+001910     05  FILLER             PIC X(95) VALUE SPACES.
+001920 
+001930 01  RPT-SPAN-KM-LINE.
+001940     05  FILLER             PIC X(20) VALUE "MAXIMUM SPAN (KM)- ".
+001950     05  RPT-SPAN-Z-KM      PIC ZZZZZZZZZ9.999999.
+001960     05  FILLER             PIC X(95) VALUE SPACES.
+001970 
+001971 01  RPT-NO-SPAN-LINE.
+001972     05  FILLER             PIC X(40) VALUE
+001973         "FEWER THAN 2 POINTS ON MASTER - NO SPAN ".
+001974     05  FILLER             PIC X(13) VALUE
+001975         "TO CALCULATE.".
+001976     05  FILLER             PIC X(79) VALUE SPACES.
+001980 01  RPT-CONTROL-LINE.
+001990     05  FILLER         PIC X(20) VALUE "POINTS PROCESSED - ".
+002000     05  RPT-CTL-POINTS PIC ZZZ,ZZZ,ZZ9.
+002010     05  FILLER         PIC X(05) VALUE SPACES.
+002020     05  FILLER         PIC X(20) VALUE "POINTS REJECTED  - ".
+002030     05  RPT-CTL-REJECT PIC ZZZ,ZZZ,ZZ9.
+002040     05  FILLER             PIC X(65) VALUE SPACES.
+002050 
+002060 01  REJ-CAPACITY-LINE.
+002070     05  FILLER             PIC X(30) VALUE
+002080         "LOCATION MASTER EXCEEDS LIMIT ".
+002090     05  REJ-LIMIT          PIC ZZZ,ZZZ,ZZ9.
+002100     05  FILLER             PIC X(10) VALUE " OVERFLOW ".
+002110     05  REJ-OVERFLOW       PIC ZZZ,ZZZ,ZZ9.
+002120     05  FILLER             PIC X(70) VALUE SPACES.
+002121
+002122 01  REJ-MASTER-OPEN-LINE.
+002123     05  FILLER             PIC X(30) VALUE
+002124         "LOCATION MASTER OPEN FAILED - ".
+002125     05  REJ-LM-OPEN-STATUS PIC X(02).
+002126     05  FILLER             PIC X(17) VALUE
+002127         " - RUN TERMINATED".
+002128     05  FILLER             PIC X(83) VALUE SPACES.
+002129
+002130 01  REJ-CKPT-OPEN-LINE.
+002131     05  FILLER             PIC X(30) VALUE
+002132         "CHECKPOINT FILE OPEN FAILED - ".
+002133     05  REJ-CKPT-OPEN-STATUS PIC X(02).
+002134     05  FILLER             PIC X(17) VALUE
+002135         " - RUN TERMINATED".
+002136     05  FILLER             PIC X(83) VALUE SPACES.
+002137
+002230 01  REJ-STALE-CKPT-LINE.
+002231     05  FILLER             PIC X(30) VALUE
+002232         "CHECKPOINT DISCARDED - MASTER ".
+002233     05  FILLER             PIC X(30) VALUE
+002234         "SIZE CHANGED, RESCAN FROM 1 - ".
+002235     05  FILLER             PIC X(72) VALUE SPACES.
+002236
+002240 PROCEDURE DIVISION.
+002250 
+002260 0000-MAINLINE.
+002270     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002280     IF WS-MASTER-OPEN-FAILED
+002290         PERFORM 1900-ABEND-BAD-MASTER THRU 1900-EXIT
+002300     ELSE
+002310         IF WS-CKPT-OPEN-FAILED
+002320             PERFORM 1910-ABEND-BAD-CKPT THRU 1910-EXIT
+002330         ELSE
+002340             PERFORM 2000-LOAD-POINTS THRU 2000-EXIT
+002341             IF NOT WS-TOO-MANY-POINTS
+002342                 IF WS-POINT-COUNT < 2
+002343                     PERFORM 4100-NO-SPAN-AVAILABLE THRU 4100-EXIT
+002344                 ELSE
+002345                     PERFORM 3000-FIND-MAX-SPAN THRU 3000-EXIT
+002346                     PERFORM 4000-PRODUCE-REPORT THRU 4000-EXIT
+002347                 END-IF
+002348             END-IF
+002349             PERFORM 9000-TERMINATE THRU 9000-EXIT
+002350         END-IF
+002351     END-IF.
+002352     STOP RUN.
+002353
+002360 1000-INITIALIZE.
+002370     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002380     ACCEPT WS-CURRENT-TIME FROM TIME.
+002390 
+002400     OPEN INPUT  LOCATION-MASTER.
+002405     IF WS-LM-STATUS NOT = "00"
+002406         SET WS-MASTER-OPEN-FAILED TO TRUE
+002407     END-IF.
+002410     OPEN OUTPUT REPORT-FILE.
+002420     OPEN OUTPUT REJECT-FILE.
+002430     OPEN EXTEND RUNCTL-FILE.
+002440
+002530     MOVE SPACES               TO RUNCTL-RECORD.
+002540     MOVE "MAXSPAN"             TO RUNCTL-JOB-NAME.
+002550     MOVE WS-CURRENT-DATE       TO RUNCTL-RUN-DATE.
+002560     MOVE WS-CURRENT-TIME       TO RUNCTL-RUN-TIME.
+002570     SET RUNCTL-EVENT-START     TO TRUE.
+002580     MOVE ZEROES                TO RUNCTL-INPUT-COUNT
+002590                                    RUNCTL-OUTPUT-COUNT
+002600                                    RUNCTL-REJECT-COUNT.
+002610     SET RUNCTL-CC-NORMAL       TO TRUE.
+002620     WRITE RUNCTL-RECORD.
+002621
+002622     IF NOT WS-MASTER-OPEN-FAILED
+002623         MOVE 1 TO WS-CKPT-RRN
+002624         OPEN I-O CHECKPOINT-FILE
+002625         IF WS-CKPT-STATUS-CD = "35"
+002626             OPEN OUTPUT CHECKPOINT-FILE
+002627             CLOSE CHECKPOINT-FILE
+002628             OPEN I-O CHECKPOINT-FILE
+002629         END-IF
+002630         IF WS-CKPT-STATUS-CD NOT = "00"
+002631             SET WS-CKPT-OPEN-FAILED TO TRUE
+002632         ELSE
+002640             PERFORM 1100-CHECK-FOR-CHECKPOINT THRU 1100-EXIT
+002650             PERFORM 1200-WRITE-HEADING THRU 1200-EXIT
+002652         END-IF
+002653     END-IF.
+002660 1000-EXIT.
+002670     EXIT.
+002680 
+002690 1100-CHECK-FOR-CHECKPOINT.
+002700     MOVE 1 TO WS-CKPT-RRN.
+002710     READ CHECKPOINT-FILE
+002720         INVALID KEY
+002730             MOVE "N" TO WS-RESUME-SW
+002740     END-READ.
+002750     IF WS-CKPT-STATUS-CD = "00" AND CKPT-IN-PROGRESS
+002760         SET WS-RESUME-RUN TO TRUE
+002770     ELSE
+002780         MOVE "N" TO WS-RESUME-SW
+002790     END-IF.
+002800 1100-EXIT.
+002810     EXIT.
+002820 
+002830 1200-WRITE-HEADING.
+002840     ADD 1 TO WS-PAGE-COUNT.
+002850     MOVE WS-CURRENT-DATE TO RPT-HDR-DATE.
+002860     MOVE WS-PAGE-COUNT   TO RPT-HDR-PAGE.
+002870     WRITE REPORT-RECORD FROM RPT-HDR-1.
+002880     WRITE REPORT-RECORD FROM RPT-HDR-2.
+002890     WRITE REPORT-RECORD FROM RPT-HDR-3.
+002900     MOVE ZEROES TO WS-LINE-COUNT.
+002910 1200-EXIT.
+002920     EXIT.
+002921
+002922 1900-ABEND-BAD-MASTER.
+002923     MOVE WS-LM-STATUS TO REJ-LM-OPEN-STATUS.
+002924     WRITE REJECT-RECORD FROM REJ-MASTER-OPEN-LINE.
+002925
+002926     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002927     ACCEPT WS-CURRENT-TIME FROM TIME.
+002928     MOVE SPACES               TO RUNCTL-RECORD.
+002929     MOVE "MAXSPAN"             TO RUNCTL-JOB-NAME.
+002930     MOVE WS-CURRENT-DATE       TO RUNCTL-RUN-DATE.
+002931     MOVE WS-CURRENT-TIME       TO RUNCTL-RUN-TIME.
+002932     SET RUNCTL-EVENT-END       TO TRUE.
+002933     MOVE ZEROES                TO RUNCTL-INPUT-COUNT
+002934                                    RUNCTL-OUTPUT-COUNT.
+002935     MOVE 1                     TO RUNCTL-REJECT-COUNT.
+002936     SET RUNCTL-CC-ABEND        TO TRUE.
+002937     WRITE RUNCTL-RECORD.
+002938
+002939     CLOSE REPORT-FILE REJECT-FILE RUNCTL-FILE.
+002940     MOVE RUNCTL-COMPLETION-CODE TO RETURN-CODE.
+002941 1900-EXIT.
+002942     EXIT.
+002943
+002944 1910-ABEND-BAD-CKPT.
+002945     MOVE WS-CKPT-STATUS-CD TO REJ-CKPT-OPEN-STATUS.
+002946     WRITE REJECT-RECORD FROM REJ-CKPT-OPEN-LINE.
+002947
+002948     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002949     ACCEPT WS-CURRENT-TIME FROM TIME.
+002950     MOVE SPACES               TO RUNCTL-RECORD.
+002951     MOVE "MAXSPAN"             TO RUNCTL-JOB-NAME.
+002952     MOVE WS-CURRENT-DATE       TO RUNCTL-RUN-DATE.
+002953     MOVE WS-CURRENT-TIME       TO RUNCTL-RUN-TIME.
+002954     SET RUNCTL-EVENT-END       TO TRUE.
+002955     MOVE ZEROES                TO RUNCTL-INPUT-COUNT
+002956                                    RUNCTL-OUTPUT-COUNT.
+002957     MOVE 1                     TO RUNCTL-REJECT-COUNT.
+002958     SET RUNCTL-CC-ABEND        TO TRUE.
+002959     WRITE RUNCTL-RECORD.
+002960
+002961     CLOSE LOCATION-MASTER REPORT-FILE REJECT-FILE RUNCTL-FILE.
+002962     MOVE RUNCTL-COMPLETION-CODE TO RETURN-CODE.
+002963 1910-EXIT.
+002964     EXIT.
+002965
+003945 2000-LOAD-POINTS.
+003950     MOVE ZEROES TO WS-POINT-COUNT WS-OVERFLOW-COUNT.
+003960     PERFORM 2100-READ-LM THRU 2100-EXIT.
+003970     PERFORM 2200-LOAD-ONE-POINT THRU 2200-EXIT
+003980         UNTIL WS-LM-EOF.
+003990     IF WS-OVERFLOW-COUNT > 0
+004000         SET WS-TOO-MANY-POINTS TO TRUE
+004010         PERFORM 2300-WRITE-CAPACITY-REJECT THRU 2300-EXIT
+004020     END-IF.
+004030 2000-EXIT.
+004040     EXIT.
+004050 
+004060 2100-READ-LM.
+004070     READ LOCATION-MASTER NEXT RECORD
+004080         AT END
+004090             SET WS-LM-EOF TO TRUE
+004100     END-READ.
+004110 2100-EXIT.
+004120     EXIT.
+004130 
+004140 2200-LOAD-ONE-POINT.
+004150     IF WS-POINT-COUNT < WS-MAX-POINTS
+004160         ADD 1 TO WS-POINT-COUNT
+004170         MOVE LM-X TO TAB-X(WS-POINT-COUNT)
+004180         MOVE LM-Y TO TAB-Y(WS-POINT-COUNT)
+004190     ELSE
+004200         ADD 1 TO WS-OVERFLOW-COUNT
+004210     END-IF.
+004220     PERFORM 2100-READ-LM THRU 2100-EXIT.
+004230 2200-EXIT.
+004240     EXIT.
+004250 
+004260 2300-WRITE-CAPACITY-REJECT.
+004270     MOVE WS-MAX-POINTS    TO REJ-LIMIT.
+004280     MOVE WS-OVERFLOW-COUNT TO REJ-OVERFLOW.
+004290     WRITE REJECT-RECORD FROM REJ-CAPACITY-LINE.
+004300 2300-EXIT.
+004310     EXIT.
+004320 
+004330 3000-FIND-MAX-SPAN.
+004331     IF WS-RESUME-RUN AND CKPT-POINT-COUNT NOT = WS-POINT-COUNT
+004332         MOVE "N" TO WS-RESUME-SW
+004333         WRITE REJECT-RECORD FROM REJ-STALE-CKPT-LINE
+004334     END-IF.
+004340     IF WS-RESUME-RUN
+004350         COMPUTE WS-START-I = CKPT-LAST-I + 1
+004360         MOVE CKPT-MAX-M  TO M
+004370         MOVE CKPT-WIN-I  TO WS-WIN-I
+004380         MOVE CKPT-WIN-J  TO WS-WIN-J
+004390         MOVE CKPT-WIN-XI TO WS-WIN-XI
+004400         MOVE CKPT-WIN-YI TO WS-WIN-YI
+004410         MOVE CKPT-WIN-XJ TO WS-WIN-XJ
+004420         MOVE CKPT-WIN-YJ TO WS-WIN-YJ
+004430     ELSE
+004440         MOVE 1      TO WS-START-I
+004450         MOVE ZEROES TO M
+004460     END-IF.
+004470 
+004480     MOVE WS-START-I TO I.
+004490     PERFORM 3200-OUTER-LOOP THRU 3200-EXIT
+004500         UNTIL I > WS-POINT-COUNT.
+004510 
+004520     PERFORM 3900-WRITE-FINAL-CHECKPOINT THRU 3900-EXIT.
+004530 3000-EXIT.
+004540     EXIT.
+004550 
+004560 3200-OUTER-LOOP.
+004570     MOVE 1 TO J.
+004580     PERFORM 3300-INNER-LOOP THRU 3300-EXIT
+004590         UNTIL J > WS-POINT-COUNT.
+004600 
+004610     ADD 1 TO WS-CKPT-COUNTER.
+004620     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+004630         PERFORM 3800-WRITE-CHECKPOINT THRU 3800-EXIT
+004640         MOVE ZEROES TO WS-CKPT-COUNTER
+004650     END-IF.
+004660     ADD 1 TO I.
+004670 3200-EXIT.
+004680     EXIT.
+004690 
+004700 3300-INNER-LOOP.
+004710     IF I NOT = J
+004720         COMPUTE A = TAB-X(I) - TAB-X(J)
+004730         MULTIPLY A BY A GIVING A
+004740         COMPUTE B = TAB-Y(I) - TAB-Y(J)
+004750         MULTIPLY B BY B GIVING B
+004760         ADD A B GIVING WS-DIST-SQ
+004770         IF WS-DIST-SQ > M
+004780             MOVE WS-DIST-SQ TO M
+004790             MOVE I          TO WS-WIN-I
+004800             MOVE J          TO WS-WIN-J
+004810             MOVE TAB-X(I)   TO WS-WIN-XI
+004820             MOVE TAB-Y(I)   TO WS-WIN-YI
+004830             MOVE TAB-X(J)   TO WS-WIN-XJ
+004840             MOVE TAB-Y(J)   TO WS-WIN-YJ
+004850         END-IF
+004860     END-IF.
+004870     ADD 1 TO J.
+004880 3300-EXIT.
+004890     EXIT.
+004900 
+004910 3800-WRITE-CHECKPOINT.
+004920     MOVE 1              TO CKPT-KEY.
+004921     MOVE WS-POINT-COUNT TO CKPT-POINT-COUNT.
+004930     MOVE I              TO CKPT-LAST-I.
+004940     MOVE M              TO CKPT-MAX-M.
+004950     MOVE WS-WIN-I       TO CKPT-WIN-I.
+004960     MOVE WS-WIN-J       TO CKPT-WIN-J.
+004970     MOVE WS-WIN-XI      TO CKPT-WIN-XI.
+004980     MOVE WS-WIN-YI      TO CKPT-WIN-YI.
+004990     MOVE WS-WIN-XJ      TO CKPT-WIN-XJ.
+005000     MOVE WS-WIN-YJ      TO CKPT-WIN-YJ.
+005010     SET CKPT-IN-PROGRESS TO TRUE.
+005020     MOVE 1 TO WS-CKPT-RRN.
+005030     REWRITE CKPT-RECORD
+005040         INVALID KEY
+005050             WRITE CKPT-RECORD
+005060     END-REWRITE.
+005070 3800-EXIT.
+005080     EXIT.
+005090 
+005100 3900-WRITE-FINAL-CHECKPOINT.
+005110     MOVE 1              TO CKPT-KEY.
+005111     MOVE WS-POINT-COUNT TO CKPT-POINT-COUNT.
+005120     MOVE WS-POINT-COUNT TO CKPT-LAST-I.
+005130     MOVE M              TO CKPT-MAX-M.
+005140     MOVE WS-WIN-I       TO CKPT-WIN-I.
+005150     MOVE WS-WIN-J       TO CKPT-WIN-J.
+005160     MOVE WS-WIN-XI      TO CKPT-WIN-XI.
+005170     MOVE WS-WIN-YI      TO CKPT-WIN-YI.
+005180     MOVE WS-WIN-XJ      TO CKPT-WIN-XJ.
+005190     MOVE WS-WIN-YJ      TO CKPT-WIN-YJ.
+005200     SET CKPT-COMPLETE   TO TRUE.
+005210     MOVE 1 TO WS-CKPT-RRN.
+005220     REWRITE CKPT-RECORD
+005230         INVALID KEY
+005240             WRITE CKPT-RECORD
+005250     END-REWRITE.
+005260 3900-EXIT.
+005270     EXIT.
+005280 
+005290 4000-PRODUCE-REPORT.
+005300     COMPUTE Z ROUNDED = (M ** .5).
+005310     COMPUTE Z-KM ROUNDED = Z * CF-KM-PER-MILE.
+005320 
+005330     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+005340         PERFORM 1200-WRITE-HEADING THRU 1200-EXIT
+005350     END-IF.
+005360 
+005370     MOVE WS-WIN-I  TO RPT-WIN-I.
+005380     MOVE WS-WIN-J  TO RPT-WIN-J.
+005390     WRITE REPORT-RECORD FROM RPT-WINNER-LINE.
+005400 
+005410     MOVE WS-WIN-XI TO RPT-PI-X.
+005420     MOVE WS-WIN-YI TO RPT-PI-Y.
+005430     WRITE REPORT-RECORD FROM RPT-POINT-I-LINE.
+005440 
+005450     MOVE WS-WIN-XJ TO RPT-PJ-X.
+005460     MOVE WS-WIN-YJ TO RPT-PJ-Y.
+005470     WRITE REPORT-RECORD FROM RPT-POINT-J-LINE.
+005480 
+005490     MOVE Z TO RPT-SPAN-Z.
+005500     WRITE REPORT-RECORD FROM RPT-SPAN-LINE.
+005510 
+005520     MOVE Z-KM TO RPT-SPAN-Z-KM.
+005530     WRITE REPORT-RECORD FROM RPT-SPAN-KM-LINE.
+005540 
+005550     MOVE WS-POINT-COUNT    TO RPT-CTL-POINTS.
+005560     MOVE WS-OVERFLOW-COUNT TO RPT-CTL-REJECT.
+005570     WRITE REPORT-RECORD FROM RPT-CONTROL-LINE.
+005580 
+005590     ADD 6 TO WS-LINE-COUNT.
+005600 4000-EXIT.
+005610     EXIT.
+005615
+005616 4100-NO-SPAN-AVAILABLE.
+005617     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+005618         PERFORM 1200-WRITE-HEADING THRU 1200-EXIT
+005619     END-IF.
+005620     WRITE REPORT-RECORD FROM RPT-NO-SPAN-LINE.
+005621     MOVE WS-POINT-COUNT    TO RPT-CTL-POINTS.
+005622     MOVE WS-OVERFLOW-COUNT TO RPT-CTL-REJECT.
+005623     WRITE REPORT-RECORD FROM RPT-CONTROL-LINE.
+005624     ADD 2 TO WS-LINE-COUNT.
+005625 4100-EXIT.
+005626     EXIT.
+005627
+005630 9000-TERMINATE.
+005640     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+005650     ACCEPT WS-CURRENT-TIME FROM TIME.
+005660 
+005670     MOVE SPACES               TO RUNCTL-RECORD.
+005680     MOVE "MAXSPAN"             TO RUNCTL-JOB-NAME.
+005690     MOVE WS-CURRENT-DATE       TO RUNCTL-RUN-DATE.
+005700     MOVE WS-CURRENT-TIME       TO RUNCTL-RUN-TIME.
+005710     SET RUNCTL-EVENT-END       TO TRUE.
+005720     COMPUTE RUNCTL-INPUT-COUNT =
+005730         WS-POINT-COUNT + WS-OVERFLOW-COUNT.
+005740     MOVE WS-POINT-COUNT        TO RUNCTL-OUTPUT-COUNT.
+005750     MOVE WS-OVERFLOW-COUNT     TO RUNCTL-REJECT-COUNT.
+005760     IF WS-TOO-MANY-POINTS
+005770         SET RUNCTL-CC-WARNING  TO TRUE
+005780     ELSE
+005790         SET RUNCTL-CC-NORMAL   TO TRUE
+005800     END-IF.
+005810     WRITE RUNCTL-RECORD.
+005820 
+005830     CLOSE LOCATION-MASTER
+005840           CHECKPOINT-FILE
+005850           REPORT-FILE
+005860           REJECT-FILE
+005870           RUNCTL-FILE.
+005875     MOVE RUNCTL-COMPLETION-CODE TO RETURN-CODE.
+005880 9000-EXIT.
+005890     EXIT.
