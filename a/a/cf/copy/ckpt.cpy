@@ -0,0 +1,33 @@
+000100*****************************************************************
+000110* CKPT.CPY
+000120*
+000130* CHECKPOINT RECORD FOR THE MAXSPAN LOCATION SCAN. WRITTEN EVERY
+000140* CHECKPOINT-INTERVAL OUTER POINTS SO AN ABEND PARTWAY THROUGH A
+000150* LARGE LOCATION MASTER CAN RESTART FROM THE LAST POINT PROCESSED
+000160* INSTEAD OF RESCANNING FROM POINT ONE.
+000170*
+000180* WRITTEN BY  : D.OKAFOR
+000190* DATE WRITTEN: 2024-12-02
+000200*
+000210* MODIFICATION HISTORY
+000220* DATE       INIT DESCRIPTION
+000230* ---------- ---- ------------------------------------------------
+000240* 2024-12-02 DPO  ORIGINAL COPYBOOK.
+000245* 2024-12-27 DPO  ADDED CKPT-POINT-COUNT SO A RESTART CAN TELL
+000246*                 THE LOCATION MASTER IT WAS COMPUTED AGAINST
+000247*                 STILL MATCHES THE ONE BEING RESUMED INTO.
+000250*****************************************************************
+000260 01  CKPT-RECORD.
+000270     05  CKPT-KEY                    PIC 9(01).
+000275     05  CKPT-POINT-COUNT            PIC 9(05).
+000280     05  CKPT-LAST-I                 PIC 9(05).
+000290     05  CKPT-MAX-M                  PIC 9(20).
+000300     05  CKPT-WIN-I                  PIC 9(05).
+000310     05  CKPT-WIN-J                  PIC 9(05).
+000320     05  CKPT-WIN-XI                 PIC S9(10).
+000330     05  CKPT-WIN-YI                 PIC S9(10).
+000340     05  CKPT-WIN-XJ                 PIC S9(10).
+000350     05  CKPT-WIN-YJ                 PIC S9(10).
+000360     05  CKPT-STATUS                 PIC X(01).
+000370         88  CKPT-IN-PROGRESS        VALUE "P".
+000380         88  CKPT-COMPLETE           VALUE "C".
