@@ -0,0 +1,20 @@
+000100*****************************************************************
+000110* LOCMAST.CPY
+000120*
+000130* RECORD LAYOUT FOR THE LOCATION MASTER FILE. ONE RECORD PER
+000140* ROUTE STOP, KEYED ON POINT ID. SHARED BY MAXSPAN (READ-ONLY,
+000150* SEQUENTIAL BROWSE) AND LOCMAINT (RANDOM ADD/CHANGE/DELETE).
+000160*
+000170* WRITTEN BY  : D.OKAFOR
+000180* DATE WRITTEN: 2024-12-02
+000190*
+000200* MODIFICATION HISTORY
+000210* DATE       INIT DESCRIPTION
+000220* ---------- ---- ------------------------------------------------
+000230* 2024-12-02 DPO  ORIGINAL COPYBOOK.
+000240*****************************************************************
+000250 01  LM-RECORD.
+000260     05  LM-POINT-ID                 PIC 9(05).
+000270     05  LM-X                        PIC S9(10).
+000280     05  LM-Y                        PIC S9(10).
+000290     05  FILLER                      PIC X(10).
